@@ -0,0 +1,58 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. PRODLOOK.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT HISTORY-FILE ASSIGN TO "PRODHIST"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS HIST-KEY
+			FILE STATUS IS WS-HIST-STATUS.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD  HISTORY-FILE.
+	01  HIST-REC.
+		02 HIST-KEY.
+			03 HIST-STORE-ID   PIC 9(4).
+			03 HIST-PRODUCT-ID PIC 9(4).
+		02 HIST-PRODUCT-DAY OCCURS 7 TIMES.
+			03 HIST-TIMESTAMP PIC X(14).
+			03 HIST-QTY       PIC 9(08).
+
+	WORKING-STORAGE SECTION.
+	01 WS-HIST-STATUS PIC XX.
+
+	LINKAGE SECTION.
+	01 LK-STORE-ID   PIC 9(4).
+	01 LK-PRODUCT-ID PIC 9(4).
+	01 LK-DAY-SLOT   PIC 9(2).
+	01 LK-TIMESTAMP  PIC X(14).
+	01 LK-QTY        PIC 9(08).
+	01 LK-FOUND      PIC X.
+		88 LK-RECORD-FOUND VALUE "Y".
+		88 LK-RECORD-MISSING VALUE "N".
+
+	PROCEDURE DIVISION USING LK-STORE-ID LK-PRODUCT-ID LK-DAY-SLOT
+		LK-TIMESTAMP LK-QTY LK-FOUND.
+	MAIN-PARA.
+		MOVE LK-STORE-ID TO HIST-STORE-ID.
+		MOVE LK-PRODUCT-ID TO HIST-PRODUCT-ID.
+		OPEN INPUT HISTORY-FILE.
+		READ HISTORY-FILE
+			INVALID KEY PERFORM NOT-FOUND
+			NOT INVALID KEY PERFORM FOUND
+		END-READ.
+		CLOSE HISTORY-FILE.
+		GOBACK.
+
+	FOUND.
+		SET LK-RECORD-FOUND TO TRUE.
+		MOVE HIST-TIMESTAMP(LK-DAY-SLOT) TO LK-TIMESTAMP.
+		MOVE HIST-QTY(LK-DAY-SLOT) TO LK-QTY.
+
+	NOT-FOUND.
+		SET LK-RECORD-MISSING TO TRUE.
+		MOVE SPACES TO LK-TIMESTAMP.
+		MOVE ZERO TO LK-QTY.
