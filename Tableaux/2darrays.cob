@@ -1,23 +1,284 @@
 	IDENTIFICATION DIVISION.
 	PROGRAM-ID. 2DARRAYS.
 
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CONTROL-FILE ASSIGN TO "PRODCTL"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-CTL-STATUS.
+		SELECT PRODUCT-MASTER ASSIGN TO "PRODMAST"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT CHECKPOINT-FILE ASSIGN TO "PRODCKPT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-CKPT-STATUS.
+		SELECT HISTORY-FILE ASSIGN TO "PRODHIST"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS HIST-KEY
+			FILE STATUS IS WS-HIST-STATUS.
+		SELECT REPORT-FILE ASSIGN TO "PRODRPT"
+			ORGANIZATION IS LINE SEQUENTIAL.
+
 	DATA DIVISION.
+	FILE SECTION.
+	FD  CONTROL-FILE.
+	01  CONTROL-REC.
+		02 CTL-STORES   PIC 9(4).
+		02 CTL-PRODS    PIC 9(4).
+		02 CTL-DAY-SLOT PIC 9(2).
+
+	FD  PRODUCT-MASTER.
+	01  MASTER-REC.
+		02 MST-STORE   PIC 9(4).
+		02 MST-PRODUCT PIC 9(4).
+		02 MST-QTY     PIC 9(08).
+
+	FD  CHECKPOINT-FILE.
+	01  CHECKPOINT-REC.
+		02 CKPT-CELL-INDEX PIC 9(08).
+
+	FD  HISTORY-FILE.
+	01  HIST-REC.
+		02 HIST-KEY.
+			03 HIST-STORE-ID   PIC 9(4).
+			03 HIST-PRODUCT-ID PIC 9(4).
+		02 HIST-PRODUCT-DAY OCCURS 7 TIMES.
+			03 HIST-TIMESTAMP PIC X(14).
+			03 HIST-QTY       PIC 9(08).
+
+	FD  REPORT-FILE.
+	01  REPORT-LINE PIC X(80).
+
 	WORKING-STORAGE SECTION.
+	01 WS-REPORT-HEADER.
+		02 FILLER          PIC X(9)  VALUE "Magasin ".
+		02 RH-STORE        PIC ZZZ9.
+		02 FILLER          PIC X(9)  VALUE "  Jour : ".
+		02 RH-DATE         PIC X(14).
+		02 FILLER          PIC X(9)  VALUE "  Slot : ".
+		02 RH-SLOT         PIC Z9.
+		02 FILLER          PIC X(33) VALUE SPACES.
+
+	01 WS-REPORT-DETAIL.
+		02 FILLER          PIC X(4)  VALUE "  P.".
+		02 RD-PRODUCT      PIC ZZZ9.
+		02 FILLER          PIC X(13) VALUE "  Quantite : ".
+		02 RD-QTY          PIC ZZZZZZZ9.
+		02 FILLER          PIC X(51) VALUE SPACES.
+
+	01 WS-STORES      PIC 9(4).
+	01 WS-PRODS       PIC 9(4).
+	01 WS-DAY-SLOT    PIC 9(2).
+	01 WS-CTL-STATUS  PIC XX.
+	01 WS-CKPT-STATUS PIC XX.
+	01 WS-HIST-STATUS PIC XX.
+	01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+
 	01 PRODUCTS-TAB.
-		05 STORE-ID	OCCURS 3 TIMES.
-			10 PRODUCT OCCURS 5 TIMES PIC 9(08).
-	77 WS-TIME PIC 9(08).
+		05 STORE-ID OCCURS 1 TO 999 TIMES
+			DEPENDING ON WS-STORES.
+			10 PRODUCT-ITEM OCCURS 1 TO 999 TIMES
+				DEPENDING ON WS-PRODS.
+				15 PRODUCT-DAY OCCURS 7 TIMES.
+					20 PD-TIMESTAMP PIC X(14).
+					20 PD-QTY  PIC 9(08).
+
+	01 WS-FLAGS.
+		02 WS-MASTER-EOF PIC X VALUE "N".
+			88 MASTER-EOF VALUE "Y".
+
 	77 I PIC 9(08).
 	77 J PIC 9(08).
-	
+	77 K PIC 9(2).
+	77 WS-DAYS        PIC 9(2)  VALUE 7.
+	77 WS-TODAY       PIC X(8).
+	77 WS-NOW-TIME    PIC X(6).
+	77 WS-TXN-TIMESTAMP PIC X(14).
+	77 WS-CELL-INDEX  PIC 9(08) VALUE ZERO.
+	77 WS-RESUME-IDX  PIC 9(08) VALUE ZERO.
+	77 WS-CKPT-EVERY  PIC 9(4)  VALUE 5.
+	77 WS-CKPT-QUOT   PIC 9(08).
+	77 WS-CKPT-REM    PIC 9(4).
+
 	PROCEDURE DIVISION.
-		ACCEPT WS-TIME FROM TIME.
+		OPEN INPUT CONTROL-FILE.
+		READ CONTROL-FILE
+			AT END MOVE "10" TO WS-CTL-STATUS
+		END-READ.
+		IF WS-CTL-STATUS = "00"
+			MOVE CTL-STORES TO WS-STORES
+			MOVE CTL-PRODS TO WS-PRODS
+			MOVE CTL-DAY-SLOT TO WS-DAY-SLOT
+		ELSE
+			DISPLAY "Fichier PRODCTL vide ou absent"
+			MOVE 1 TO WS-STORES
+			MOVE 1 TO WS-PRODS
+			MOVE 1 TO WS-DAY-SLOT
+			MOVE 8 TO WS-RETURN-CODE
+		END-IF.
+		CLOSE CONTROL-FILE.
+		IF WS-STORES > 999
+			DISPLAY "Nb magasins hors bornes : " WS-STORES
+			MOVE 999 TO WS-STORES
+			MOVE 8 TO WS-RETURN-CODE
+		END-IF.
+		IF WS-PRODS > 999
+			DISPLAY "Nb produits hors bornes : " WS-PRODS
+			MOVE 999 TO WS-PRODS
+			MOVE 8 TO WS-RETURN-CODE
+		END-IF.
+		IF WS-DAY-SLOT < 1 OR WS-DAY-SLOT > WS-DAYS
+			DISPLAY "Slot de jour invalide : " WS-DAY-SLOT
+			MOVE 1 TO WS-DAY-SLOT
+			MOVE 8 TO WS-RETURN-CODE
+		END-IF.
+		ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+		ACCEPT WS-NOW-TIME FROM TIME.
+		STRING WS-TODAY    DELIMITED BY SIZE
+			WS-NOW-TIME DELIMITED BY SIZE
+			INTO WS-TXN-TIMESTAMP.
+
+		PERFORM LOAD-CHECKPOINT.
+		PERFORM LOAD-HISTORY.
+
+		OPEN INPUT PRODUCT-MASTER.
+		OPEN OUTPUT REPORT-FILE.
+		PERFORM READ-MASTER.
 		DISPLAY "Tableau à 2 dimensions :"
-		PERFORM PRODUCT-PARA VARYING I FROM 1 BY 1 UNTIL I > 3
-			AFTER J FROM 1 BY 1 UNTIL J > 5.
-			STOP RUN.
+		DISPLAY "Magasins : " WS-STORES " Produits : " WS-PRODS.
+		DISPLAY "Jour (" WS-DAY-SLOT ") du " WS-TODAY.
+		IF WS-RESUME-IDX > 0
+			DISPLAY "Reprise apres cellule " WS-RESUME-IDX
+		END-IF.
+		PERFORM PRODUCT-PARA
+			VARYING I FROM 1 BY 1 UNTIL I > WS-STORES
+			AFTER J FROM 1 BY 1 UNTIL J > WS-PRODS.
+		CLOSE PRODUCT-MASTER.
+		CLOSE REPORT-FILE.
+
+		CLOSE HISTORY-FILE.
+		MOVE WS-RETURN-CODE TO RETURN-CODE.
+		GOBACK.
+
+	READ-MASTER.
+		READ PRODUCT-MASTER
+			AT END SET MASTER-EOF TO TRUE
+		END-READ.
+
+	LOAD-CHECKPOINT.
+		MOVE ZERO TO WS-RESUME-IDX.
+		OPEN INPUT CHECKPOINT-FILE.
+		IF WS-CKPT-STATUS = "00"
+			READ CHECKPOINT-FILE
+				AT END MOVE "10" TO WS-CKPT-STATUS
+			END-READ
+			CLOSE CHECKPOINT-FILE
+		END-IF.
+		IF WS-CKPT-STATUS = "00"
+			MOVE CKPT-CELL-INDEX TO WS-RESUME-IDX
+		END-IF.
+
+	SAVE-CHECKPOINT.
+		OPEN OUTPUT CHECKPOINT-FILE.
+		MOVE WS-CELL-INDEX TO CKPT-CELL-INDEX.
+		WRITE CHECKPOINT-REC.
+		CLOSE CHECKPOINT-FILE.
+
+	LOAD-HISTORY.
+		OPEN I-O HISTORY-FILE.
+		IF WS-HIST-STATUS = "35"
+			OPEN OUTPUT HISTORY-FILE
+			CLOSE HISTORY-FILE
+			OPEN I-O HISTORY-FILE
+		END-IF.
+		PERFORM LOAD-HISTORY-CELLS.
+
+	LOAD-HISTORY-CELLS.
+		PERFORM READ-HISTORY-CELL
+			VARYING I FROM 1 BY 1 UNTIL I > WS-STORES
+			AFTER J FROM 1 BY 1 UNTIL J > WS-PRODS.
+
+	READ-HISTORY-CELL.
+		MOVE I TO HIST-STORE-ID.
+		MOVE J TO HIST-PRODUCT-ID.
+		READ HISTORY-FILE
+			INVALID KEY CONTINUE
+			NOT INVALID KEY PERFORM APPLY-HISTORY-REC
+		END-READ.
+
+	APPLY-HISTORY-REC.
+		PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-DAYS
+			MOVE HIST-TIMESTAMP(K) TO PD-TIMESTAMP(I, J, K)
+			MOVE HIST-QTY(K) TO PD-QTY(I, J, K)
+		END-PERFORM.
+
+	SAVE-HIST-CELL.
+		MOVE I TO HIST-STORE-ID.
+		MOVE J TO HIST-PRODUCT-ID.
+		PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-DAYS
+			MOVE PD-TIMESTAMP(I, J, K) TO HIST-TIMESTAMP(K)
+			MOVE PD-QTY(I, J, K) TO HIST-QTY(K)
+		END-PERFORM.
+		WRITE HIST-REC
+			INVALID KEY REWRITE HIST-REC
+		END-WRITE.
 
 	PRODUCT-PARA.
-		MOVE WS-TIME TO PRODUCT(I,J).
-		DISPLAY "Produit : (" I "," J ") : " PRODUCT(I, J).
-		ADD 1 TO WS-TIME.
\ No newline at end of file
+		ADD 1 TO WS-CELL-INDEX.
+		PERFORM SYNC-MASTER-CURSOR.
+		IF WS-CELL-INDEX <= WS-RESUME-IDX
+			PERFORM SKIP-CELL
+		ELSE
+			PERFORM FILL-CELL
+			PERFORM CHECKPOINT-IF-DUE
+		END-IF.
+
+	SYNC-MASTER-CURSOR.
+		PERFORM READ-MASTER
+			UNTIL MASTER-EOF
+			OR MST-STORE > I
+			OR (MST-STORE = I AND MST-PRODUCT >= J).
+
+	SKIP-CELL.
+		IF NOT MASTER-EOF
+			AND MST-STORE = I
+			AND MST-PRODUCT = J
+			PERFORM READ-MASTER
+		END-IF.
+
+	FILL-CELL.
+		IF NOT MASTER-EOF
+			AND MST-STORE = I
+			AND MST-PRODUCT = J
+			MOVE MST-QTY TO PD-QTY(I, J, WS-DAY-SLOT)
+			PERFORM READ-MASTER
+		ELSE
+			MOVE ZERO TO PD-QTY(I, J, WS-DAY-SLOT)
+		END-IF.
+		MOVE WS-TXN-TIMESTAMP TO PD-TIMESTAMP(I, J, WS-DAY-SLOT).
+		PERFORM SAVE-HIST-CELL.
+		DISPLAY "Produit : (" I "," J "," WS-DAY-SLOT ") : "
+			PD-QTY(I, J, WS-DAY-SLOT).
+		IF J = 1
+			PERFORM WRITE-REPORT-HEADER
+		END-IF.
+		PERFORM WRITE-REPORT-DETAIL.
+
+	WRITE-REPORT-HEADER.
+		MOVE I TO RH-STORE.
+		MOVE WS-TXN-TIMESTAMP TO RH-DATE.
+		MOVE WS-DAY-SLOT TO RH-SLOT.
+		WRITE REPORT-LINE FROM WS-REPORT-HEADER.
+
+	WRITE-REPORT-DETAIL.
+		MOVE J TO RD-PRODUCT.
+		MOVE PD-QTY(I, J, WS-DAY-SLOT) TO RD-QTY.
+		WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+
+	CHECKPOINT-IF-DUE.
+		DIVIDE WS-CELL-INDEX BY WS-CKPT-EVERY
+			GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+		IF WS-CKPT-REM = 0
+			PERFORM SAVE-CHECKPOINT
+		END-IF.
