@@ -0,0 +1,61 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. DRIVER.
+
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+	01 WS-STEP-NAME PIC X(12).
+
+	PROCEDURE DIVISION.
+	MAIN-PARA.
+		DISPLAY "Cloture nocturne - debut".
+
+		MOVE "ADD" TO WS-STEP-NAME.
+		CALL "ADD".
+		PERFORM CHECK-RETURN-CODE.
+
+		MOVE "SUBTRACT" TO WS-STEP-NAME.
+		CALL "SUBTRACT".
+		PERFORM CHECK-RETURN-CODE.
+
+		MOVE "MULTIPLY" TO WS-STEP-NAME.
+		CALL "MULTIPLY".
+		PERFORM CHECK-RETURN-CODE.
+
+		MOVE "DIVIDE" TO WS-STEP-NAME.
+		CALL "DIVIDE".
+		PERFORM CHECK-RETURN-CODE.
+
+		MOVE "COMPUTE" TO WS-STEP-NAME.
+		CALL "COMPUTE".
+		PERFORM CHECK-RETURN-CODE.
+
+		MOVE "2DARRAYS" TO WS-STEP-NAME.
+		CALL "2DARRAYS".
+		PERFORM CHECK-RETURN-CODE.
+
+		MOVE "STOCKDEC" TO WS-STEP-NAME.
+		CALL "STOCKDEC".
+		PERFORM CHECK-RETURN-CODE.
+
+		MOVE "PRORATE" TO WS-STEP-NAME.
+		CALL "PRORATE".
+		PERFORM CHECK-RETURN-CODE.
+
+		MOVE "AMORTIZE" TO WS-STEP-NAME.
+		CALL "AMORTIZE".
+		PERFORM CHECK-RETURN-CODE.
+
+		MOVE "MONTHEND" TO WS-STEP-NAME.
+		CALL "MONTHEND".
+		PERFORM CHECK-RETURN-CODE.
+
+		DISPLAY "Cloture nocturne - terminee avec succes".
+		STOP RUN.
+
+	CHECK-RETURN-CODE.
+		IF RETURN-CODE NOT = 0
+			DISPLAY "Echec de l'etape " WS-STEP-NAME
+				" - code retour " RETURN-CODE
+			DISPLAY "Cloture nocturne interrompue"
+			STOP RUN
+		END-IF.
