@@ -0,0 +1,109 @@
+//NIGHTLY  JOB (ACCTG),'CLOTURE NOCTURNE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Nightly close: arithmetic suite run as ordered batch steps.
+//* Each step's COND is checked before the next runs, so a
+//* failed ADD step stops SUBTRACT from running against stale
+//* data, and so on down the chain.
+//*
+//* The per-run exception/detail/report datasets are GDG relative
+//* generations (bases PROD.BATCH.ADDEXCP etc. already defined to
+//* the catalog) so the job can be resubmitted night after night
+//* without manual uncataloging: STEP010 rolls SHIFTRPT to a new
+//* (+1) generation and later steps in the same run pick it back
+//* up as (0), the generation this job just cataloged.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ADD
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//LEDGERIN DD DSN=PROD.BATCH.LEDGERIN,DISP=SHR
+//ADDEXCP  DD DSN=PROD.BATCH.ADDEXCP(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUITEAUD DD DSN=PROD.BATCH.SUITEAUD,DISP=SHR
+//SHIFTRPT DD DSN=PROD.BATCH.SHIFTRPT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SUBTRACT,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PRODCTL  DD DSN=PROD.BATCH.PRODCTL,DISP=SHR
+//SUBDEDL  DD DSN=PROD.BATCH.SUBDEDL,DISP=SHR
+//SUITEAUD DD DSN=PROD.BATCH.SUITEAUD,DISP=SHR
+//SHIFTRPT DD DSN=PROD.BATCH.SHIFTRPT(0),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=MULTIPLY,COND=(0,NE,STEP020)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SALESTXN DD DSN=PROD.BATCH.SALESTXN,DISP=SHR
+//INVDTL   DD DSN=PROD.BATCH.INVDTL(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MULREJ   DD DSN=PROD.BATCH.MULREJ(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUITEAUD DD DSN=PROD.BATCH.SUITEAUD,DISP=SHR
+//SHIFTRPT DD DSN=PROD.BATCH.SHIFTRPT(0),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=DIVIDE,COND=(0,NE,STEP030)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DIVAUDIT DD DSN=PROD.BATCH.DIVAUDIT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUITEAUD DD DSN=PROD.BATCH.SUITEAUD,DISP=SHR
+//SHIFTRPT DD DSN=PROD.BATCH.SHIFTRPT(0),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=COMPUTE,COND=(0,NE,STEP040)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//COMPFORM DD DSN=PROD.BATCH.COMPFORM,DISP=SHR
+//COMPERR  DD DSN=PROD.BATCH.COMPERR(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUITEAUD DD DSN=PROD.BATCH.SUITEAUD,DISP=SHR
+//SHIFTRPT DD DSN=PROD.BATCH.SHIFTRPT(0),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=2DARRAYS,COND=(0,NE,STEP050)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PRODCTL  DD DSN=PROD.BATCH.PRODCTL,DISP=SHR
+//PRODMAST DD DSN=PROD.BATCH.PRODMAST,DISP=SHR
+//PRODCKPT DD DSN=PROD.BATCH.PRODCKPT,DISP=SHR
+//PRODHIST DD DSN=PROD.BATCH.PRODHIST,DISP=SHR
+//PRODRPT  DD DSN=PROD.BATCH.PRODRPT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=STOCKDEC,COND=(0,NE,STEP060)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STOCKCUR DD DSN=PROD.BATCH.STOCKCUR,DISP=SHR
+//STOCKTXN DD DSN=PROD.BATCH.STOCKTXN,DISP=SHR
+//STOCKOUT DD DSN=PROD.BATCH.STOCKOUT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//STOCKREJ DD DSN=PROD.BATCH.STOCKREJ(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=PRORATE,COND=(0,NE,STEP070)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PRORCTL  DD DSN=PROD.BATCH.PRORCTL,DISP=SHR
+//PRORALLOC DD DSN=PROD.BATCH.PRORALLOC(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP090  EXEC PGM=AMORTIZE,COND=(0,NE,STEP080)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AMRTCTL  DD DSN=PROD.BATCH.AMRTCTL,DISP=SHR
+//AMRTSKED DD DSN=PROD.BATCH.AMRTSKED(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP100  EXEC PGM=MONTHEND,COND=(0,NE,STEP090)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SUITEAUD DD DSN=PROD.BATCH.SUITEAUD,DISP=SHR
+//MECTLRPT DD DSN=PROD.BATCH.MECTLRPT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//JOBLOG   EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD SYSOUT=*
+//SYSUT2   DD DSN=PROD.BATCH.NIGHTLY.JOBLOG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
