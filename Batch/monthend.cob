@@ -0,0 +1,134 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. MONTHEND.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SUITE-AUDIT-FILE ASSIGN TO "SUITEAUD"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-SUITE-AUDIT-STATUS.
+		SELECT CONTROL-REPORT-FILE ASSIGN TO "MECTLRPT"
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SUITE-AUDIT-FILE.
+	COPY AUDITLN.
+
+	FD  CONTROL-REPORT-FILE.
+	01  CTL-REPORT-LINE PIC X(80).
+
+	WORKING-STORAGE SECTION.
+	01 WS-SUITE-AUDIT-STATUS PIC XX.
+
+	01 WS-FLAGS.
+		02 WS-AUDIT-EOF PIC X VALUE "N".
+			88 AUDIT-EOF VALUE "Y".
+
+	01 WS-PROGRAM-TALLY.
+		02 WS-PROG-ENTRY OCCURS 5 TIMES INDEXED BY PX.
+			03 WS-PROG-NAME  PIC X(10).
+			03 WS-PROG-COUNT PIC 9(6).
+			03 WS-PROG-TOTAL PIC S9(8)V99.
+
+	01 WS-FOUND-IDX PIC 9(1).
+
+	01 WS-GRAND-COUNT PIC 9(6) VALUE ZERO.
+	01 WS-GRAND-TOTAL PIC S9(8)V99 VALUE ZERO.
+
+	01 WS-REPORT-TITLE.
+		02 FILLER PIC X(38) VALUE
+			"Rapport de controle mensuel - Suite".
+		02 FILLER PIC X(42) VALUE SPACES.
+
+	01 WS-REPORT-COLUMNS.
+		02 FILLER PIC X(12) VALUE "Programme".
+		02 FILLER PIC X(10) VALUE "Nb Ops".
+		02 FILLER PIC X(16) VALUE "Total".
+		02 FILLER PIC X(42) VALUE SPACES.
+
+	01 WS-REPORT-DETAIL.
+		02 FILLER      PIC X(2)  VALUE SPACES.
+		02 RD-PROGRAM  PIC X(10).
+		02 FILLER      PIC X(2)  VALUE SPACES.
+		02 RD-COUNT    PIC ZZZZZ9.
+		02 FILLER      PIC X(4)  VALUE SPACES.
+		02 RD-TOTAL    PIC -ZZZZZZ9.99.
+		02 FILLER      PIC X(35) VALUE SPACES.
+
+	01 WS-REPORT-GRAND.
+		02 FILLER      PIC X(2)  VALUE SPACES.
+		02 FILLER      PIC X(10) VALUE "TOTAL GEN.".
+		02 FILLER      PIC X(2)  VALUE SPACES.
+		02 GD-COUNT    PIC ZZZZZ9.
+		02 FILLER      PIC X(4)  VALUE SPACES.
+		02 GD-TOTAL    PIC -ZZZZZZ9.99.
+		02 FILLER      PIC X(35) VALUE SPACES.
+
+	PROCEDURE DIVISION.
+	MAIN-PARA.
+		PERFORM INIT-TALLY.
+		OPEN OUTPUT CONTROL-REPORT-FILE.
+		WRITE CTL-REPORT-LINE FROM WS-REPORT-TITLE.
+		WRITE CTL-REPORT-LINE FROM WS-REPORT-COLUMNS.
+
+		OPEN INPUT SUITE-AUDIT-FILE.
+		IF WS-SUITE-AUDIT-STATUS = "00"
+			PERFORM READ-AUDIT
+			PERFORM TALLY-AUDIT UNTIL AUDIT-EOF
+			CLOSE SUITE-AUDIT-FILE
+		END-IF.
+
+		PERFORM WRITE-REPORT.
+		CLOSE CONTROL-REPORT-FILE.
+		MOVE 0 TO RETURN-CODE.
+		GOBACK.
+
+	INIT-TALLY.
+		MOVE "ADD"      TO WS-PROG-NAME(1).
+		MOVE "SUBTRACT" TO WS-PROG-NAME(2).
+		MOVE "MULTIPLY" TO WS-PROG-NAME(3).
+		MOVE "DIVIDE"   TO WS-PROG-NAME(4).
+		MOVE "COMPUTE"  TO WS-PROG-NAME(5).
+		PERFORM VARYING PX FROM 1 BY 1
+			UNTIL PX > 5
+			MOVE ZERO TO WS-PROG-COUNT(PX)
+			MOVE ZERO TO WS-PROG-TOTAL(PX)
+		END-PERFORM.
+
+	READ-AUDIT.
+		READ SUITE-AUDIT-FILE
+			AT END SET AUDIT-EOF TO TRUE
+		END-READ.
+
+	TALLY-AUDIT.
+		PERFORM FIND-PROGRAM-ENTRY.
+		IF WS-FOUND-IDX > 0
+			ADD 1 TO WS-PROG-COUNT(WS-FOUND-IDX)
+			ADD AE-RESULT TO WS-PROG-TOTAL(WS-FOUND-IDX)
+			ADD 1 TO WS-GRAND-COUNT
+			ADD AE-RESULT TO WS-GRAND-TOTAL
+		END-IF.
+		PERFORM READ-AUDIT.
+
+	FIND-PROGRAM-ENTRY.
+		MOVE ZERO TO WS-FOUND-IDX.
+		PERFORM VARYING PX FROM 1 BY 1
+			UNTIL PX > 5
+			IF WS-PROG-NAME(PX) = AE-PROGRAM
+				MOVE PX TO WS-FOUND-IDX
+			END-IF
+		END-PERFORM.
+
+	WRITE-REPORT.
+		PERFORM WRITE-REPORT-LINE
+			VARYING PX FROM 1 BY 1 UNTIL PX > 5.
+		MOVE WS-GRAND-COUNT TO GD-COUNT.
+		MOVE WS-GRAND-TOTAL TO GD-TOTAL.
+		WRITE CTL-REPORT-LINE FROM WS-REPORT-GRAND.
+
+	WRITE-REPORT-LINE.
+		MOVE WS-PROG-NAME(PX)  TO RD-PROGRAM.
+		MOVE WS-PROG-COUNT(PX) TO RD-COUNT.
+		MOVE WS-PROG-TOTAL(PX) TO RD-TOTAL.
+		WRITE CTL-REPORT-LINE FROM WS-REPORT-DETAIL.
