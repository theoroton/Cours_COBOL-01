@@ -0,0 +1,100 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. MENU.
+
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+	COPY GP1.
+
+	01 WS-CHOICE      PIC 9(1).
+		88 CHOICE-ADD      VALUE 1.
+		88 CHOICE-SUBTRACT VALUE 2.
+		88 CHOICE-MULTIPLY VALUE 3.
+		88 CHOICE-DIVIDE   VALUE 4.
+		88 CHOICE-COMPUTE  VALUE 5.
+		88 CHOICE-QUIT     VALUE 9.
+
+	01 WS-FORM-CODE   PIC 9(1).
+
+	PROCEDURE DIVISION.
+	MAIN-PARA.
+		PERFORM SHOW-MENU UNTIL CHOICE-QUIT.
+		DISPLAY "Fin du menu".
+		MOVE 0 TO RETURN-CODE.
+		STOP RUN.
+
+	SHOW-MENU.
+		DISPLAY "".
+		DISPLAY "1 - Addition       (A + B -> C)".
+		DISPLAY "2 - Soustraction   (B - A -> C)".
+		DISPLAY "3 - Multiplication (A * B -> C)".
+		DISPLAY "4 - Division       (A / B -> C reste D)".
+		DISPLAY "5 - Formule        (COMPUTE parametre)".
+		DISPLAY "9 - Quitter".
+		DISPLAY "Votre choix : " WITH NO ADVANCING.
+		ACCEPT WS-CHOICE.
+
+		EVALUATE TRUE
+			WHEN CHOICE-ADD
+				PERFORM ASK-A-B
+				CALL "ADDCALC" USING GP-1
+				PERFORM SHOW-RESULT
+			WHEN CHOICE-SUBTRACT
+				PERFORM ASK-A-B
+				CALL "SUBCALC" USING GP-1
+				PERFORM SHOW-RESULT
+			WHEN CHOICE-MULTIPLY
+				PERFORM ASK-A-B
+				CALL "MULCALC" USING GP-1
+				PERFORM SHOW-RESULT
+			WHEN CHOICE-DIVIDE
+				PERFORM ASK-A-B
+				CALL "DIVCALC" USING GP-1
+				PERFORM SHOW-RESULT
+				DISPLAY "Reste D : " D
+			WHEN CHOICE-COMPUTE
+				PERFORM ASK-FORMULE
+				CALL "CMPCALC" USING WS-FORM-CODE GP-1
+				PERFORM SHOW-CMPCALC-RESULT
+			WHEN CHOICE-QUIT
+				CONTINUE
+			WHEN OTHER
+				DISPLAY "Choix invalide"
+		END-EVALUATE.
+
+	ASK-A-B.
+		DISPLAY "Valeur de A : " WITH NO ADVANCING.
+		ACCEPT A.
+		DISPLAY "Valeur de B : " WITH NO ADVANCING.
+		ACCEPT B.
+
+	ASK-FORMULE.
+		DISPLAY "1 = A/B/C/D/E : A = B - C".
+		DISPLAY "2 = A/B/C/D/E : E = (A * B) / (D - C) arrondi".
+		DISPLAY "Formule : " WITH NO ADVANCING.
+		ACCEPT WS-FORM-CODE.
+		DISPLAY "Valeur de A : " WITH NO ADVANCING.
+		ACCEPT A.
+		DISPLAY "Valeur de B : " WITH NO ADVANCING.
+		ACCEPT B.
+		DISPLAY "Valeur de C : " WITH NO ADVANCING.
+		ACCEPT C.
+		DISPLAY "Valeur de D : " WITH NO ADVANCING.
+		ACCEPT D.
+
+	SHOW-CMPCALC-RESULT.
+		IF RETURN-CODE NOT = 0
+			DISPLAY "Erreur, code retour " RETURN-CODE
+		ELSE
+			IF WS-FORM-CODE = 1
+				DISPLAY "Valeur de A : " A
+			ELSE
+				DISPLAY "Valeur de E : " E
+			END-IF
+		END-IF.
+
+	SHOW-RESULT.
+		IF RETURN-CODE NOT = 0
+			DISPLAY "Erreur, code retour " RETURN-CODE
+		ELSE
+			DISPLAY "Valeur de C : " C
+		END-IF.
