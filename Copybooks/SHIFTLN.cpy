@@ -0,0 +1,4 @@
+	01 SHIFT-LINE.
+		02 SL-PROGRAM PIC X(10).
+		02 FILLER     PIC X(2) VALUE SPACES.
+		02 SL-TEXT    PIC X(80).
