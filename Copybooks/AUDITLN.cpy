@@ -0,0 +1,8 @@
+	01 AUDIT-ENTRY.
+		02 AE-PROGRAM   PIC X(10).
+		02 AE-DATE      PIC X(8).
+		02 AE-TIME      PIC X(6).
+		02 AE-OPERATION PIC X(36).
+		02 AE-BEFORE-A  PIC S9(4)V99.
+		02 AE-BEFORE-B  PIC S9(4)V99.
+		02 AE-RESULT    PIC S9(4)V99.
