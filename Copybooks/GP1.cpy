@@ -0,0 +1,7 @@
+	01 GP-1.
+		02 A PIC 9(2).
+		02 B PIC 9(2).
+		02 C PIC S9(4).
+		02 D PIC 9(3).
+		02 E PIC 9(2)V99.
+		02 F PIC 9(2)V99.
