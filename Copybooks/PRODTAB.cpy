@@ -0,0 +1,5 @@
+	01 PRODUCTS-TAB.
+		05 STORE-ID	OCCURS 1 TO 999 TIMES
+			DEPENDING ON WS-STORES.
+			10 PRODUCT OCCURS 1 TO 999 TIMES
+				DEPENDING ON WS-PRODS PIC 9(08).
