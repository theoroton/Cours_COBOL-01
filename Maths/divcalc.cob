@@ -0,0 +1,18 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. DIVCALC.
+
+	DATA DIVISION.
+	LINKAGE SECTION.
+	COPY GP1.
+
+	PROCEDURE DIVISION USING GP-1.
+	MAIN-PARA.
+		DIVIDE A BY B GIVING C ROUNDED REMAINDER D
+			ON SIZE ERROR
+			MOVE ZERO TO C
+			MOVE ZERO TO D
+			MOVE 8 TO RETURN-CODE
+		NOT ON SIZE ERROR
+			MOVE 0 TO RETURN-CODE
+		END-DIVIDE.
+		GOBACK.
