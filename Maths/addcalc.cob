@@ -0,0 +1,12 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. ADDCALC.
+
+	DATA DIVISION.
+	LINKAGE SECTION.
+	COPY GP1.
+
+	PROCEDURE DIVISION USING GP-1.
+	MAIN-PARA.
+		ADD A TO B GIVING C.
+		MOVE 0 TO RETURN-CODE.
+		GOBACK.
