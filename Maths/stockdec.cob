@@ -0,0 +1,174 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. STOCKDEC.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT STOCK-CUR-FILE ASSIGN TO "STOCKCUR"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT STOCK-TXN-FILE ASSIGN TO "STOCKTXN"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT STOCK-OUT-FILE ASSIGN TO "STOCKOUT"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT STOCK-REJECT-FILE ASSIGN TO "STOCKREJ"
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD  STOCK-CUR-FILE.
+	01  STOCK-CUR-REC.
+		02 CUR-STORE PIC 9(4).
+		02 CUR-PROD  PIC 9(4).
+		02 CUR-QTY   PIC 9(8).
+
+	FD  STOCK-TXN-FILE.
+	01  STOCK-TXN-REC.
+		02 TXN-STORE  PIC 9(4).
+		02 TXN-PROD   PIC 9(4).
+		02 TXN-DEDUCT PIC 9(8).
+
+	FD  STOCK-OUT-FILE.
+	01  STOCK-OUT-REC.
+		02 OUT-STORE PIC 9(4).
+		02 OUT-PROD  PIC 9(4).
+		02 OUT-QTY   PIC 9(8).
+
+	FD  STOCK-REJECT-FILE.
+	01  STOCK-REJECT-REC.
+		02 REJ-DATE        PIC X(8).
+		02 REJ-TIME        PIC X(6).
+		02 REJ-PARAGRAPH   PIC X(19).
+		02 REJ-REASON-CODE PIC X(4).
+		02 REJ-REASON-TEXT PIC X(30).
+		02 REJ-STORE       PIC 9(4).
+		02 REJ-PROD        PIC 9(4).
+		02 REJ-ON-HAND     PIC 9(8).
+		02 REJ-DEDUCT      PIC 9(8).
+
+	WORKING-STORAGE SECTION.
+	01 WS-STORES PIC 9(4) VALUE ZERO.
+	01 WS-PRODS  PIC 9(4) VALUE ZERO.
+	COPY PRODTAB.
+
+	01 GP-1.
+		02 A PIC 9(8).
+		02 B PIC 9(8).
+		02 C PIC S9(8).
+
+	01 WS-FLAGS.
+		02 WS-CUR-EOF PIC X VALUE "N".
+			88 CUR-EOF VALUE "Y".
+		02 WS-TXN-EOF PIC X VALUE "N".
+			88 TXN-EOF VALUE "Y".
+
+	01 WS-SUBS.
+		02 I PIC 9(08).
+		02 J PIC 9(08).
+
+	01 WS-REJECT-STAMP.
+		02 WS-REJ-DATE PIC X(8).
+		02 WS-REJ-TIME PIC X(6).
+
+	01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+
+	PROCEDURE DIVISION.
+	MAIN-PARA.
+		PERFORM LOAD-STOCK.
+		PERFORM APPLY-TRANSACTIONS.
+		PERFORM WRITE-STOCK-OUT.
+		MOVE WS-RETURN-CODE TO RETURN-CODE.
+		STOP RUN.
+
+	LOAD-STOCK.
+		PERFORM SIZE-STOCK-TAB.
+		OPEN INPUT STOCK-CUR-FILE.
+		PERFORM READ-STOCK-CUR.
+		PERFORM UNTIL CUR-EOF
+			MOVE CUR-QTY TO PRODUCT(CUR-STORE, CUR-PROD)
+			PERFORM READ-STOCK-CUR
+		END-PERFORM.
+		CLOSE STOCK-CUR-FILE.
+
+	SIZE-STOCK-TAB.
+		OPEN INPUT STOCK-CUR-FILE.
+		PERFORM READ-STOCK-CUR
+		PERFORM UNTIL CUR-EOF
+			IF CUR-STORE > WS-STORES
+				MOVE CUR-STORE TO WS-STORES
+			END-IF
+			IF CUR-PROD > WS-PRODS
+				MOVE CUR-PROD TO WS-PRODS
+			END-IF
+			PERFORM READ-STOCK-CUR
+		END-PERFORM.
+		CLOSE STOCK-CUR-FILE.
+		IF WS-STORES = 0
+			MOVE 3 TO WS-STORES
+		END-IF.
+		IF WS-PRODS = 0
+			MOVE 5 TO WS-PRODS
+		END-IF.
+		IF WS-STORES > 999
+			MOVE 999 TO WS-STORES
+		END-IF.
+		IF WS-PRODS > 999
+			MOVE 999 TO WS-PRODS
+		END-IF.
+
+	READ-STOCK-CUR.
+		READ STOCK-CUR-FILE
+			AT END SET CUR-EOF TO TRUE
+		END-READ.
+
+	APPLY-TRANSACTIONS.
+		OPEN INPUT STOCK-TXN-FILE.
+		OPEN OUTPUT STOCK-REJECT-FILE.
+		PERFORM READ-STOCK-TXN.
+		PERFORM UNTIL TXN-EOF
+			DISPLAY "Decompte magasin " TXN-STORE
+				" produit " TXN-PROD
+			MOVE TXN-DEDUCT TO A
+			MOVE PRODUCT(TXN-STORE, TXN-PROD) TO B
+			SUBTRACT A FROM B GIVING C
+			IF C < 0
+				DISPLAY "Stock insuffisant"
+				PERFORM LOG-STOCK-REJECT
+			ELSE
+				MOVE C TO PRODUCT(TXN-STORE, TXN-PROD)
+				DISPLAY "Nouvelle quantite : " C
+			END-IF
+			PERFORM READ-STOCK-TXN
+		END-PERFORM.
+		CLOSE STOCK-TXN-FILE.
+		CLOSE STOCK-REJECT-FILE.
+
+	READ-STOCK-TXN.
+		READ STOCK-TXN-FILE
+			AT END SET TXN-EOF TO TRUE
+		END-READ.
+
+	LOG-STOCK-REJECT.
+		ACCEPT WS-REJ-DATE FROM DATE YYYYMMDD.
+		ACCEPT WS-REJ-TIME FROM TIME.
+		MOVE WS-REJ-DATE TO REJ-DATE.
+		MOVE WS-REJ-TIME TO REJ-TIME.
+		MOVE "APPLY-TRANSACTIONS" TO REJ-PARAGRAPH.
+		MOVE "E006" TO REJ-REASON-CODE.
+		MOVE "Stock insuffisant" TO REJ-REASON-TEXT.
+		MOVE TXN-STORE TO REJ-STORE.
+		MOVE TXN-PROD TO REJ-PROD.
+		MOVE B TO REJ-ON-HAND.
+		MOVE A TO REJ-DEDUCT.
+		WRITE STOCK-REJECT-REC.
+		MOVE 8 TO WS-RETURN-CODE.
+
+	WRITE-STOCK-OUT.
+		OPEN OUTPUT STOCK-OUT-FILE.
+		PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-STORES
+			AFTER J FROM 1 BY 1 UNTIL J > WS-PRODS
+				MOVE I TO OUT-STORE
+				MOVE J TO OUT-PROD
+				MOVE PRODUCT(I, J) TO OUT-QTY
+				WRITE STOCK-OUT-REC
+		END-PERFORM.
+		CLOSE STOCK-OUT-FILE.
