@@ -1,36 +1,219 @@
 	IDENTIFICATION DIVISION.
 	PROGRAM-ID. COMPUTE.
 
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT FORMULA-FILE ASSIGN TO "COMPFORM"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT ERROR-LOG-FILE ASSIGN TO "COMPERR"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT SUITE-AUDIT-FILE ASSIGN TO "SUITEAUD"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-SUITE-AUDIT-STATUS.
+		SELECT SHIFT-REPORT-FILE ASSIGN TO "SHIFTRPT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-SHIFT-RPT-STATUS.
+
 	DATA DIVISION.
+	FILE SECTION.
+	FD  FORMULA-FILE.
+	01  FORMULA-REC.
+		02 FORM-CODE PIC 9(1).
+			88 FORM-DIFFERENCE   VALUE 1.
+			88 FORM-ROUNDED-RATIO VALUE 2.
+		02 FORM-A PIC 9(2).
+		02 FORM-B PIC 9(2).
+		02 FORM-C PIC 9(2).
+		02 FORM-D PIC 9(2).
+
+	FD  ERROR-LOG-FILE.
+	01  ERROR-LOG-REC.
+		02 ERR-DATE        PIC X(8).
+		02 ERR-TIME        PIC X(6).
+		02 ERR-PARAGRAPH   PIC X(15).
+		02 ERR-REASON-CODE PIC X(4).
+		02 ERR-REASON-TEXT PIC X(30).
+		02 ERR-FIELD-A     PIC 9(2).
+		02 ERR-FIELD-B     PIC 9(2).
+		02 ERR-FIELD-C     PIC 9(2).
+		02 ERR-FIELD-D     PIC 9(2).
+
+	FD  SUITE-AUDIT-FILE.
+	COPY AUDITLN.
+
+	FD  SHIFT-REPORT-FILE.
+	COPY SHIFTLN.
+
 	WORKING-STORAGE SECTION.
-	01 GP-1.
-		02 A PIC 9(2).
-		02 B PIC 9(2).
-		02 C PIC 9(2).
-		02 D PIC 9(2).
-		02 E PIC 9(2).
-		
+	COPY GP1.
+
+	01 WS-FLAGS.
+		02 WS-EOF PIC X VALUE "N".
+			88 FORMULA-EOF VALUE "Y".
+
+	01 WS-ERROR-STAMP.
+		02 WS-ERR-DATE PIC X(8).
+		02 WS-ERR-TIME PIC X(6).
+
+	01 WS-LOG-STAMP.
+		02 WS-LOG-DATE PIC X(8).
+		02 WS-LOG-TIME PIC X(6).
+
+	01 WS-OP-LOG.
+		02 WS-OP-NAME     PIC X(36).
+		02 WS-OP-BEFORE-A PIC 9(4)V99.
+		02 WS-OP-BEFORE-B PIC 9(4)V99.
+		02 WS-OP-RESULT   PIC 9(4)V99.
+
+	01 WS-OP-EDIT.
+		02 WS-ED-BEFORE-A PIC ZZZ9.99.
+		02 WS-ED-BEFORE-B PIC ZZZ9.99.
+		02 WS-ED-RESULT   PIC ZZZ9.99.
+
+	01 WS-SUITE-AUDIT-STATUS PIC XX.
+	01 WS-SHIFT-RPT-STATUS   PIC XX.
+	01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+	01 WS-CALC-DIFF PIC S9(4).
+	01 WS-CALC-RATIO PIC S9(4)V99.
+
 	PROCEDURE DIVISION.
 	MAIN-PARA.
+		OPEN INPUT FORMULA-FILE.
+		OPEN OUTPUT ERROR-LOG-FILE.
+		OPEN EXTEND SUITE-AUDIT-FILE.
+		IF WS-SUITE-AUDIT-STATUS = "35"
+			OPEN OUTPUT SUITE-AUDIT-FILE
+		END-IF.
+		OPEN EXTEND SHIFT-REPORT-FILE.
+		IF WS-SHIFT-RPT-STATUS = "35"
+			OPEN OUTPUT SHIFT-REPORT-FILE
+		END-IF.
+		PERFORM READ-FORMULA.
+		PERFORM PROCESS-FORMULA UNTIL FORMULA-EOF.
+		CLOSE FORMULA-FILE.
+		CLOSE ERROR-LOG-FILE.
+		CLOSE SUITE-AUDIT-FILE.
+		CLOSE SHIFT-REPORT-FILE.
+		MOVE WS-RETURN-CODE TO RETURN-CODE.
+		GOBACK.
+
+	READ-FORMULA.
+		READ FORMULA-FILE
+			AT END SET FORMULA-EOF TO TRUE
+		END-READ.
+
+	PROCESS-FORMULA.
+		MOVE FORM-A TO A.
+		MOVE FORM-B TO B.
+		MOVE FORM-C TO C.
+		MOVE FORM-D TO D.
+
+		EVALUATE TRUE
+			WHEN FORM-DIFFERENCE
+				PERFORM CALC-DIFFERENCE
+			WHEN FORM-ROUNDED-RATIO
+				PERFORM CALC-RATIO
+			WHEN OTHER
+				DISPLAY "Code formule inconnu : " FORM-CODE
+		END-EVALUATE.
+
+		PERFORM READ-FORMULA.
+
+	CALC-DIFFERENCE.
 		DISPLAY "Calcul A = B - C".
-		MOVE 15 TO B.
-		MOVE 10 TO C.
 		DISPLAY "Valeur de B : " B.
 		DISPLAY "Valeur de C : " C.
-		COMPUTE A = B - C.
-		DISPLAY "Valeur de A : " A.
-		
-		DISPLAY ""
+		MOVE B TO WS-OP-BEFORE-A.
+		MOVE C TO WS-OP-BEFORE-B.
+		COMPUTE WS-CALC-DIFF = B - C
+			ON SIZE ERROR
+			PERFORM REPORT-DIFF-ERROR
+		NOT ON SIZE ERROR
+			IF WS-CALC-DIFF < 0
+				PERFORM REPORT-DIFF-ERROR
+			ELSE
+				MOVE WS-CALC-DIFF TO A
+				DISPLAY "Valeur de A : " A
+			END-IF
+		END-COMPUTE.
+		MOVE "COMPUTE A = B - C" TO WS-OP-NAME.
+		MOVE A TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+	REPORT-DIFF-ERROR.
+		DISPLAY "Erreur de taille".
+		MOVE "CALC-DIFFERENCE" TO ERR-PARAGRAPH.
+		MOVE "E004" TO ERR-REASON-CODE.
+		MOVE "Erreur taille A=B-C" TO ERR-REASON-TEXT.
+		PERFORM LOG-ERROR.
+
+	CALC-RATIO.
 		DISPLAY "Calcul (A * B) / (D - C) avec arrondi".
-		MOVE 5 TO A.
-		MOVE 15 TO B.
-		MOVE 10 TO C.
-		MOVE 20 TO D.
 		DISPLAY "Valeur de A : " A.
 		DISPLAY "Valeur de B : " B.
 		DISPLAY "Valeur de C : " C.
 		DISPLAY "Valeur de D : " D.
-		COMPUTE E ROUNDED = (A * B) / (D - C).
-		DISPLAY "Valeur de E : " E.
+		MOVE A TO WS-OP-BEFORE-A.
+		MOVE B TO WS-OP-BEFORE-B.
+		COMPUTE WS-CALC-RATIO ROUNDED = (A * B) / (D - C)
+			ON SIZE ERROR
+			PERFORM REPORT-RATIO-ERROR
+		NOT ON SIZE ERROR
+			IF WS-CALC-RATIO < 0
+				PERFORM REPORT-RATIO-ERROR
+			ELSE
+				MOVE WS-CALC-RATIO TO E
+				DISPLAY "Valeur de E : " E
+			END-IF
+		END-COMPUTE.
+		MOVE "COMPUTE E=(A*B)/(D-C)" TO WS-OP-NAME.
+		MOVE E TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+	REPORT-RATIO-ERROR.
+		DISPLAY "Erreur de taille".
+		MOVE "CALC-RATIO" TO ERR-PARAGRAPH.
+		MOVE "E005" TO ERR-REASON-CODE.
+		MOVE "Erreur ratio/div0" TO ERR-REASON-TEXT.
+		PERFORM LOG-ERROR.
+
+	LOG-ERROR.
+		ACCEPT WS-ERR-DATE FROM DATE YYYYMMDD.
+		ACCEPT WS-ERR-TIME FROM TIME.
+		MOVE WS-ERR-DATE TO ERR-DATE.
+		MOVE WS-ERR-TIME TO ERR-TIME.
+		MOVE A TO ERR-FIELD-A.
+		MOVE B TO ERR-FIELD-B.
+		MOVE C TO ERR-FIELD-C.
+		MOVE D TO ERR-FIELD-D.
+		WRITE ERROR-LOG-REC.
+		MOVE 8 TO WS-RETURN-CODE.
+
+	LOG-OPERATION.
+		ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+		ACCEPT WS-LOG-TIME FROM TIME.
+		MOVE WS-OP-BEFORE-A TO WS-ED-BEFORE-A.
+		MOVE WS-OP-BEFORE-B TO WS-ED-BEFORE-B.
+		MOVE WS-OP-RESULT TO WS-ED-RESULT.
+
+		MOVE "COMPUTE" TO AE-PROGRAM.
+		MOVE WS-LOG-DATE TO AE-DATE.
+		MOVE WS-LOG-TIME TO AE-TIME.
+		MOVE WS-OP-NAME TO AE-OPERATION.
+		MOVE WS-OP-BEFORE-A TO AE-BEFORE-A.
+		MOVE WS-OP-BEFORE-B TO AE-BEFORE-B.
+		MOVE WS-OP-RESULT TO AE-RESULT.
+		WRITE AUDIT-ENTRY.
 
-	STOP RUN.
\ No newline at end of file
+		MOVE SPACES TO SHIFT-LINE.
+		MOVE "COMPUTE" TO SL-PROGRAM.
+		STRING FUNCTION TRIM(WS-OP-NAME) DELIMITED BY SIZE
+			" avant A="   DELIMITED BY SIZE
+			WS-ED-BEFORE-A DELIMITED BY SIZE
+			" B="         DELIMITED BY SIZE
+			WS-ED-BEFORE-B DELIMITED BY SIZE
+			" apres="     DELIMITED BY SIZE
+			WS-ED-RESULT  DELIMITED BY SIZE
+			INTO SL-TEXT.
+		WRITE SHIFT-LINE.
