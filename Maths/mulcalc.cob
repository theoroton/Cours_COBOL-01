@@ -0,0 +1,17 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. MULCALC.
+
+	DATA DIVISION.
+	LINKAGE SECTION.
+	COPY GP1.
+
+	PROCEDURE DIVISION USING GP-1.
+	MAIN-PARA.
+		MULTIPLY A BY B GIVING C ROUNDED
+			ON SIZE ERROR
+			MOVE ZERO TO C
+			MOVE 8 TO RETURN-CODE
+		NOT ON SIZE ERROR
+			MOVE 0 TO RETURN-CODE
+		END-MULTIPLY.
+		GOBACK.
