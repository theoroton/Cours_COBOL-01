@@ -1,50 +1,189 @@
 	IDENTIFICATION DIVISION.
 	PROGRAM-ID. DIVIDE.
 
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT AUDIT-FILE ASSIGN TO "DIVAUDIT"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT SUITE-AUDIT-FILE ASSIGN TO "SUITEAUD"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-SUITE-AUDIT-STATUS.
+		SELECT SHIFT-REPORT-FILE ASSIGN TO "SHIFTRPT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-SHIFT-RPT-STATUS.
+
 	DATA DIVISION.
+	FILE SECTION.
+	FD  AUDIT-FILE.
+	01  AUDIT-REC.
+		02 AUD-DATE        PIC X(8).
+		02 AUD-TIME        PIC X(6).
+		02 AUD-PARAGRAPH   PIC X(12).
+		02 AUD-REASON-CODE PIC X(4).
+		02 AUD-REASON-TEXT PIC X(30).
+		02 AUD-FIELD-A     PIC 9(2).
+		02 AUD-FIELD-B     PIC 9(2).
+
+	FD  SUITE-AUDIT-FILE.
+	COPY AUDITLN.
+
+	FD  SHIFT-REPORT-FILE.
+	COPY SHIFTLN.
+
 	WORKING-STORAGE SECTION.
-	01 GP-1.
-		02 A PIC 9(2).
-		02 B PIC 9(2).
-		02 C PIC 9(4).
-		02 D PIC 9(2).
-		
+	COPY GP1.
+
+	01 WS-AUDIT-STAMP.
+		02 WS-AUD-DATE PIC X(8).
+		02 WS-AUD-TIME PIC X(6).
+
+	01 WS-LOG-STAMP.
+		02 WS-LOG-DATE PIC X(8).
+		02 WS-LOG-TIME PIC X(6).
+
+	01 WS-OP-LOG.
+		02 WS-OP-NAME     PIC X(36).
+		02 WS-OP-BEFORE-A PIC 9(4)V99.
+		02 WS-OP-BEFORE-B PIC 9(4)V99.
+		02 WS-OP-RESULT   PIC 9(4)V99.
+
+	01 WS-OP-EDIT.
+		02 WS-ED-BEFORE-A PIC ZZZ9.99.
+		02 WS-ED-BEFORE-B PIC ZZZ9.99.
+		02 WS-ED-RESULT   PIC ZZZ9.99.
+
+	01 WS-SUITE-AUDIT-STATUS PIC XX.
+	01 WS-SHIFT-RPT-STATUS   PIC XX.
+	01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+
 	PROCEDURE DIVISION.
 	MAIN-PARA.
+		OPEN OUTPUT AUDIT-FILE.
+		OPEN EXTEND SUITE-AUDIT-FILE.
+		IF WS-SUITE-AUDIT-STATUS = "35"
+			OPEN OUTPUT SUITE-AUDIT-FILE
+		END-IF.
+		OPEN EXTEND SHIFT-REPORT-FILE.
+		IF WS-SHIFT-RPT-STATUS = "35"
+			OPEN OUTPUT SHIFT-REPORT-FILE
+		END-IF.
+
 		DISPLAY "Division B = B / A".
 		MOVE 5 TO A.
 		MOVE 60 TO B.
 		DISPLAY "Valeur de A : " A.
 		DISPLAY "Valeur de B : " B.
-		DIVIDE A INTO B.
+		MOVE A TO WS-OP-BEFORE-A.
+		MOVE B TO WS-OP-BEFORE-B.
+		DIVIDE A INTO B
+			ON SIZE ERROR
+			DISPLAY "Erreur de taille"
+			PERFORM LOG-AUDIT
+		END-DIVIDE.
 		DISPLAY "Nouvelle valeur de B : " B.
-		
+		MOVE "DIVIDE A INTO B" TO WS-OP-NAME.
+		MOVE B TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
 		DISPLAY ""
 		DISPLAY "Division C = B / A".
 		MOVE 5 TO A.
 		MOVE 60 TO B.
 		DISPLAY "Valeur de A : " A.
 		DISPLAY "Valeur de B : " B.
-		DIVIDE A INTO B GIVING C.
+		MOVE A TO WS-OP-BEFORE-A.
+		MOVE B TO WS-OP-BEFORE-B.
+		DIVIDE A INTO B GIVING C ROUNDED
+			ON SIZE ERROR
+			DISPLAY "Erreur de taille"
+			PERFORM LOG-AUDIT
+		END-DIVIDE.
 		DISPLAY "Valeur de C : " C.
-		
+		MOVE "DIVIDE A INTO B GIVING C" TO WS-OP-NAME.
+		MOVE C TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
 		DISPLAY ""
 		DISPLAY "Division C = A / B".
 		MOVE 90 TO A.
 		MOVE 30 TO B.
 		DISPLAY "Valeur de A : " A.
 		DISPLAY "Valeur de B : " B.
-		DIVIDE A BY B GIVING C.
+		MOVE A TO WS-OP-BEFORE-A.
+		MOVE B TO WS-OP-BEFORE-B.
+		DIVIDE A BY B GIVING C ROUNDED
+			ON SIZE ERROR
+			DISPLAY "Erreur de taille"
+			PERFORM LOG-AUDIT
+		END-DIVIDE.
 		DISPLAY "Valeur de C : " C.
-		
+		MOVE "DIVIDE A BY B GIVING C" TO WS-OP-NAME.
+		MOVE C TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
 		DISPLAY ""
 		DISPLAY "Division C = A / B avec reste dans D".
 		MOVE 90 TO A.
 		MOVE 25 TO B.
 		DISPLAY "Valeur de A : " A.
 		DISPLAY "Valeur de B : " B.
-		DIVIDE A BY B GIVING C REMAINDER D.
+		MOVE A TO WS-OP-BEFORE-A.
+		MOVE B TO WS-OP-BEFORE-B.
+		DIVIDE A BY B GIVING C ROUNDED REMAINDER D
+			ON SIZE ERROR
+			DISPLAY "Erreur de taille"
+			PERFORM LOG-AUDIT
+		END-DIVIDE.
 		DISPLAY "Valeur de C : " C.
 		DISPLAY "Reste de D : " D.
-		
-	STOP RUN.
\ No newline at end of file
+		MOVE "DIVIDE ... REMAINDER D" TO WS-OP-NAME.
+		MOVE C TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+		CLOSE AUDIT-FILE.
+		CLOSE SUITE-AUDIT-FILE.
+		CLOSE SHIFT-REPORT-FILE.
+		MOVE WS-RETURN-CODE TO RETURN-CODE.
+		GOBACK.
+
+	LOG-AUDIT.
+		ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+		ACCEPT WS-AUD-TIME FROM TIME.
+		MOVE WS-AUD-DATE TO AUD-DATE.
+		MOVE WS-AUD-TIME TO AUD-TIME.
+		MOVE "MAIN-PARA" TO AUD-PARAGRAPH.
+		MOVE "E003" TO AUD-REASON-CODE.
+		MOVE "Erreur taille/division par 0" TO AUD-REASON-TEXT.
+		MOVE A TO AUD-FIELD-A.
+		MOVE B TO AUD-FIELD-B.
+		WRITE AUDIT-REC.
+		MOVE 8 TO WS-RETURN-CODE.
+
+	LOG-OPERATION.
+		ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+		ACCEPT WS-LOG-TIME FROM TIME.
+		MOVE WS-OP-BEFORE-A TO WS-ED-BEFORE-A.
+		MOVE WS-OP-BEFORE-B TO WS-ED-BEFORE-B.
+		MOVE WS-OP-RESULT TO WS-ED-RESULT.
+
+		MOVE "DIVIDE" TO AE-PROGRAM.
+		MOVE WS-LOG-DATE TO AE-DATE.
+		MOVE WS-LOG-TIME TO AE-TIME.
+		MOVE WS-OP-NAME TO AE-OPERATION.
+		MOVE WS-OP-BEFORE-A TO AE-BEFORE-A.
+		MOVE WS-OP-BEFORE-B TO AE-BEFORE-B.
+		MOVE WS-OP-RESULT TO AE-RESULT.
+		WRITE AUDIT-ENTRY.
+
+		MOVE SPACES TO SHIFT-LINE.
+		MOVE "DIVIDE" TO SL-PROGRAM.
+		STRING FUNCTION TRIM(WS-OP-NAME) DELIMITED BY SIZE
+			" avant A="   DELIMITED BY SIZE
+			WS-ED-BEFORE-A DELIMITED BY SIZE
+			" B="         DELIMITED BY SIZE
+			WS-ED-BEFORE-B DELIMITED BY SIZE
+			" apres="     DELIMITED BY SIZE
+			WS-ED-RESULT  DELIMITED BY SIZE
+			INTO SL-TEXT.
+		WRITE SHIFT-LINE.
