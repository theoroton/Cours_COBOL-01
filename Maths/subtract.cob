@@ -0,0 +1,230 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. SUBTRACT.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SUITE-AUDIT-FILE ASSIGN TO "SUITEAUD"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-SUITE-AUDIT-STATUS.
+		SELECT SHIFT-REPORT-FILE ASSIGN TO "SHIFTRPT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-SHIFT-RPT-STATUS.
+		SELECT CONTROL-FILE ASSIGN TO "PRODCTL"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-PRODCTL-STATUS.
+		SELECT DEDUCT-FILE ASSIGN TO "SUBDEDL"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-DEDUCT-STATUS.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD  SUITE-AUDIT-FILE.
+	COPY AUDITLN.
+
+	FD  SHIFT-REPORT-FILE.
+	COPY SHIFTLN.
+
+	FD  CONTROL-FILE.
+	01  CONTROL-REC.
+		02 CTL-STORES   PIC 9(4).
+		02 CTL-PRODS    PIC 9(4).
+		02 CTL-DAY-SLOT PIC 9(2).
+
+	FD  DEDUCT-FILE.
+	01  DEDUCT-REC.
+		02 DED-STORE  PIC 9(4).
+		02 DED-AMOUNT PIC 9(4).
+
+	WORKING-STORAGE SECTION.
+	COPY GP1.
+
+	01 WS-LOG-STAMP.
+		02 WS-LOG-DATE PIC X(8).
+		02 WS-LOG-TIME PIC X(6).
+
+	01 WS-OP-LOG.
+		02 WS-OP-NAME     PIC X(36).
+		02 WS-OP-BEFORE-A PIC S9(4)V99.
+		02 WS-OP-BEFORE-B PIC S9(4)V99.
+		02 WS-OP-RESULT   PIC S9(4)V99.
+
+	01 WS-OP-EDIT.
+		02 WS-ED-BEFORE-A PIC -ZZZ9.99.
+		02 WS-ED-BEFORE-B PIC -ZZZ9.99.
+		02 WS-ED-RESULT   PIC -ZZZ9.99.
+
+	01 WS-SUITE-AUDIT-STATUS PIC XX.
+	01 WS-SHIFT-RPT-STATUS   PIC XX.
+	01 WS-PRODCTL-STATUS     PIC XX.
+	01 WS-DEDUCT-STATUS      PIC XX.
+	01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+
+	01 WS-DED-COUNT PIC 9(4) VALUE 1.
+
+	01 WS-DED-TAB.
+		02 WS-DED-ENTRY OCCURS 1 TO 999 TIMES
+			DEPENDING ON WS-DED-COUNT.
+			03 SD-DEDUCT PIC 9(4).
+
+	01 WS-DED-IDX PIC 9(4).
+
+	PROCEDURE DIVISION.
+	MAIN-PARA.
+		OPEN EXTEND SUITE-AUDIT-FILE.
+		IF WS-SUITE-AUDIT-STATUS = "35"
+			OPEN OUTPUT SUITE-AUDIT-FILE
+		END-IF.
+		OPEN EXTEND SHIFT-REPORT-FILE.
+		IF WS-SHIFT-RPT-STATUS = "35"
+			OPEN OUTPUT SHIFT-REPORT-FILE
+		END-IF.
+
+		DISPLAY "Soutraction B = B - A".
+		MOVE 50 TO A.
+		MOVE 60 TO B.
+		DISPLAY "Valeur de A : " A.
+		DISPLAY "Valeur de B : " B.
+		MOVE A TO WS-OP-BEFORE-A.
+		MOVE B TO WS-OP-BEFORE-B.
+		SUBTRACT A FROM B.
+		DISPLAY "Nouvelle valeur de B : " B.
+		MOVE "SUBTRACT A FROM B" TO WS-OP-NAME.
+		MOVE B TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+		DISPLAY ""
+		DISPLAY "Soutraction C = B - A".
+		MOVE 50 TO A.
+		MOVE 60 TO B.
+		DISPLAY "Valeur de A : " A.
+		DISPLAY "Valeur de B : " B.
+		MOVE A TO WS-OP-BEFORE-A.
+		MOVE B TO WS-OP-BEFORE-B.
+		SUBTRACT A FROM B GIVING C ROUNDED.
+		DISPLAY "Valeur de C : " C.
+		MOVE "SUBTRACT A FROM B GIVING C" TO WS-OP-NAME.
+		MOVE C TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+		DISPLAY ""
+		DISPLAY "Soutractions C = C (B + A)".
+		MOVE 20 TO A.
+		MOVE 32 TO B.
+		MOVE 94 TO c.
+		DISPLAY "Valeur de A : " A.
+		DISPLAY "Valeur de B : " B.
+		DISPLAY "Valeur de C : " C.
+		MOVE A TO WS-OP-BEFORE-A.
+		MOVE B TO WS-OP-BEFORE-B.
+		SUBTRACT A B FROM C.
+		DISPLAY "Nouvelle valeur de C : " C.
+		MOVE "SUBTRACT A B FROM C" TO WS-OP-NAME.
+		MOVE C TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+		DISPLAY ""
+		DISPLAY "Soutraction C = B - A avec resultat negatif".
+		MOVE 90 TO A.
+		MOVE 30 TO B.
+		DISPLAY "Valeur de A : " A.
+		DISPLAY "Valeur de B : " B.
+		MOVE A TO WS-OP-BEFORE-A.
+		MOVE B TO WS-OP-BEFORE-B.
+		SUBTRACT A FROM B GIVING C ROUNDED.
+		DISPLAY "Valeur de C : " C.
+		MOVE "SUBTRACT A FROM B GIVING C" TO WS-OP-NAME.
+		MOVE C TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+		DISPLAY ""
+		DISPLAY "Soustraction composee C = C - liste magasins".
+		PERFORM LOAD-DEDUCT-LIST.
+		MOVE WS-DED-COUNT TO A.
+		MOVE 90 TO B.
+		MOVE B TO C.
+		DISPLAY "Nb magasins a deduire : " A.
+		DISPLAY "Valeur de C avant : " C.
+		MOVE A TO WS-OP-BEFORE-A.
+		MOVE B TO WS-OP-BEFORE-B.
+		PERFORM APPLY-DEDUCT-LIST.
+		DISPLAY "Nouvelle valeur de C : " C.
+		MOVE "SUBTRACT liste FROM C" TO WS-OP-NAME.
+		MOVE C TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+		CLOSE SUITE-AUDIT-FILE.
+		CLOSE SHIFT-REPORT-FILE.
+		MOVE WS-RETURN-CODE TO RETURN-CODE.
+		GOBACK.
+
+	LOAD-DEDUCT-LIST.
+		MOVE 1 TO WS-DED-COUNT.
+		OPEN INPUT CONTROL-FILE.
+		IF WS-PRODCTL-STATUS = "00"
+			READ CONTROL-FILE
+			IF WS-PRODCTL-STATUS = "00"
+				MOVE CTL-STORES TO WS-DED-COUNT
+			END-IF
+			CLOSE CONTROL-FILE
+		END-IF.
+		IF WS-DED-COUNT > 9
+			MOVE 9 TO WS-DED-COUNT
+		END-IF.
+		OPEN INPUT DEDUCT-FILE.
+		IF WS-DEDUCT-STATUS NOT = "00"
+			MOVE 8 TO WS-RETURN-CODE
+		END-IF.
+		PERFORM BUILD-DEDUCT-ENTRY VARYING WS-DED-IDX
+			FROM 1 BY 1 UNTIL WS-DED-IDX > WS-DED-COUNT.
+		IF WS-DEDUCT-STATUS = "00"
+			CLOSE DEDUCT-FILE
+		END-IF.
+
+	BUILD-DEDUCT-ENTRY.
+		MOVE 1 TO SD-DEDUCT(WS-DED-IDX).
+		IF WS-DEDUCT-STATUS = "00"
+			READ DEDUCT-FILE
+				AT END MOVE "10" TO WS-DEDUCT-STATUS
+			END-READ
+			IF WS-DEDUCT-STATUS = "00"
+				MOVE DED-AMOUNT TO SD-DEDUCT(WS-DED-IDX)
+			ELSE
+				MOVE 8 TO WS-RETURN-CODE
+			END-IF
+		END-IF.
+
+	APPLY-DEDUCT-LIST.
+		PERFORM SUBTRACT-ONE-DEDUCT VARYING WS-DED-IDX
+			FROM 1 BY 1 UNTIL WS-DED-IDX > WS-DED-COUNT.
+
+	SUBTRACT-ONE-DEDUCT.
+		SUBTRACT SD-DEDUCT(WS-DED-IDX) FROM C.
+
+	LOG-OPERATION.
+		ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+		ACCEPT WS-LOG-TIME FROM TIME.
+		MOVE WS-OP-BEFORE-A TO WS-ED-BEFORE-A.
+		MOVE WS-OP-BEFORE-B TO WS-ED-BEFORE-B.
+		MOVE WS-OP-RESULT TO WS-ED-RESULT.
+
+		MOVE "SUBTRACT" TO AE-PROGRAM.
+		MOVE WS-LOG-DATE TO AE-DATE.
+		MOVE WS-LOG-TIME TO AE-TIME.
+		MOVE WS-OP-NAME TO AE-OPERATION.
+		MOVE WS-OP-BEFORE-A TO AE-BEFORE-A.
+		MOVE WS-OP-BEFORE-B TO AE-BEFORE-B.
+		MOVE WS-OP-RESULT TO AE-RESULT.
+		WRITE AUDIT-ENTRY.
+
+		MOVE SPACES TO SHIFT-LINE.
+		MOVE "SUBTRACT" TO SL-PROGRAM.
+		STRING FUNCTION TRIM(WS-OP-NAME) DELIMITED BY SIZE
+			" avant A="   DELIMITED BY SIZE
+			WS-ED-BEFORE-A DELIMITED BY SIZE
+			" B="         DELIMITED BY SIZE
+			WS-ED-BEFORE-B DELIMITED BY SIZE
+			" apres="     DELIMITED BY SIZE
+			WS-ED-RESULT  DELIMITED BY SIZE
+			INTO SL-TEXT.
+		WRITE SHIFT-LINE.
