@@ -0,0 +1,86 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. PRORATE.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CONTROL-FILE ASSIGN TO "PRORCTL"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT ALLOC-FILE ASSIGN TO "PRORALLOC"
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CONTROL-FILE.
+	01  CONTROL-REC.
+		02 CTL-TOTAL-AMOUNT  PIC 9(6).
+		02 CTL-DESIG-STORE   PIC 9(2).
+		02 CTL-STORE-COUNT   PIC 9(2).
+
+	FD  ALLOC-FILE.
+	01  ALLOC-REC.
+		02 ALLOC-STORE  PIC 9(2).
+		02 ALLOC-AMOUNT PIC 9(6).
+		02 ALLOC-NOTE   PIC X(20).
+
+	WORKING-STORAGE SECTION.
+	01 GP-1.
+		02 A PIC 9(6).
+		02 B PIC 9(2).
+		02 C PIC 9(6).
+		02 D PIC 9(6).
+
+	01 WS-FLAGS.
+		02 WS-EOF PIC X VALUE "N".
+			88 CONTROL-EOF VALUE "Y".
+
+	01 WS-SUBS.
+		02 I PIC 9(2).
+		02 WS-STORE-COUNT PIC 9(2) VALUE 3.
+		02 WS-EFFECTIVE-DESIG PIC 9(2).
+
+	PROCEDURE DIVISION.
+	MAIN-PARA.
+		OPEN INPUT CONTROL-FILE.
+		OPEN OUTPUT ALLOC-FILE.
+		PERFORM READ-CONTROL.
+		PERFORM UNTIL CONTROL-EOF
+			PERFORM PRORATE-CONTROL-REC
+			PERFORM READ-CONTROL
+		END-PERFORM.
+		CLOSE CONTROL-FILE.
+		CLOSE ALLOC-FILE.
+		STOP RUN.
+
+	READ-CONTROL.
+		READ CONTROL-FILE
+			AT END SET CONTROL-EOF TO TRUE
+		END-READ.
+
+	PRORATE-CONTROL-REC.
+		MOVE CTL-STORE-COUNT TO WS-STORE-COUNT.
+		IF WS-STORE-COUNT = 0
+			MOVE 3 TO WS-STORE-COUNT
+		END-IF.
+		MOVE CTL-TOTAL-AMOUNT TO A.
+		MOVE WS-STORE-COUNT TO B.
+		DISPLAY "Repartition de " A " sur " B " magasins".
+		DIVIDE A BY B GIVING C REMAINDER D.
+		DISPLAY "Part par magasin : " C " Reste : " D.
+		MOVE CTL-DESIG-STORE TO WS-EFFECTIVE-DESIG.
+		IF WS-EFFECTIVE-DESIG < 1
+			OR WS-EFFECTIVE-DESIG > WS-STORE-COUNT
+			MOVE WS-STORE-COUNT TO WS-EFFECTIVE-DESIG
+		END-IF.
+		PERFORM WRITE-STORE-ALLOC VARYING I FROM 1 BY 1
+			UNTIL I > WS-STORE-COUNT.
+
+	WRITE-STORE-ALLOC.
+		MOVE I TO ALLOC-STORE.
+		MOVE C TO ALLOC-AMOUNT.
+		MOVE SPACES TO ALLOC-NOTE.
+		IF I = WS-EFFECTIVE-DESIG
+			ADD D TO ALLOC-AMOUNT
+			MOVE "RESTE AFFECTE ICI" TO ALLOC-NOTE
+		END-IF.
+		WRITE ALLOC-REC.
