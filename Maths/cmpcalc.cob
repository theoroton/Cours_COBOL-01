@@ -0,0 +1,46 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CMPCALC.
+
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+	01 WS-CALC-DIFF PIC S9(4).
+	01 WS-CALC-RATIO PIC S9(4)V99.
+
+	LINKAGE SECTION.
+	01 LS-FORM-CODE PIC 9(1).
+		88 FORM-DIFFERENCE    VALUE 1.
+		88 FORM-ROUNDED-RATIO VALUE 2.
+
+	COPY GP1.
+
+	PROCEDURE DIVISION USING LS-FORM-CODE GP-1.
+	MAIN-PARA.
+		EVALUATE TRUE
+			WHEN FORM-DIFFERENCE
+				COMPUTE WS-CALC-DIFF = B - C
+					ON SIZE ERROR
+					MOVE 8 TO RETURN-CODE
+				NOT ON SIZE ERROR
+					IF WS-CALC-DIFF < 0
+						MOVE 8 TO RETURN-CODE
+					ELSE
+						MOVE WS-CALC-DIFF TO A
+						MOVE 0 TO RETURN-CODE
+					END-IF
+				END-COMPUTE
+			WHEN FORM-ROUNDED-RATIO
+				COMPUTE WS-CALC-RATIO ROUNDED = (A * B) / (D - C)
+					ON SIZE ERROR
+					MOVE 8 TO RETURN-CODE
+				NOT ON SIZE ERROR
+					IF WS-CALC-RATIO < 0
+						MOVE 8 TO RETURN-CODE
+					ELSE
+						MOVE WS-CALC-RATIO TO E
+						MOVE 0 TO RETURN-CODE
+					END-IF
+				END-COMPUTE
+			WHEN OTHER
+				MOVE 8 TO RETURN-CODE
+		END-EVALUATE.
+		GOBACK.
