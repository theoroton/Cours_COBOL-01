@@ -0,0 +1,81 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. AMORTIZE.
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT CONTROL-FILE ASSIGN TO "AMRTCTL"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT SCHEDULE-FILE ASSIGN TO "AMRTSKED"
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CONTROL-FILE.
+	01  CONTROL-REC.
+		02 CTL-BALANCE  PIC 9(8).
+		02 CTL-PERIODS  PIC 9(3).
+
+	FD  SCHEDULE-FILE.
+	01  SCHEDULE-REC.
+		02 SKD-PERIOD   PIC 9(3).
+		02 SKD-PAYMENT  PIC 9(8).
+		02 SKD-ACCRUED  PIC 9(8).
+		02 SKD-NOTE     PIC X(20).
+
+	WORKING-STORAGE SECTION.
+	01 GP-1.
+		02 A PIC 9(8).
+		02 B PIC 9(3).
+		02 C PIC 9(8).
+		02 D PIC 9(8).
+
+	01 WS-FLAGS.
+		02 WS-EOF PIC X VALUE "N".
+			88 CONTROL-EOF VALUE "Y".
+
+	01 WS-SUBS.
+		02 WS-PERIOD-NUM        PIC 9(3).
+		02 WS-PERIODS-REMAINING PIC 9(3).
+		02 WS-BALANCE-REMAINING PIC 9(8).
+
+	PROCEDURE DIVISION.
+	MAIN-PARA.
+		OPEN INPUT CONTROL-FILE.
+		OPEN OUTPUT SCHEDULE-FILE.
+		PERFORM READ-CONTROL.
+		PERFORM UNTIL CONTROL-EOF
+			PERFORM AMORTIZE-CONTROL-REC
+			PERFORM READ-CONTROL
+		END-PERFORM.
+		CLOSE CONTROL-FILE.
+		CLOSE SCHEDULE-FILE.
+		STOP RUN.
+
+	READ-CONTROL.
+		READ CONTROL-FILE
+			AT END SET CONTROL-EOF TO TRUE
+		END-READ.
+
+	AMORTIZE-CONTROL-REC.
+		MOVE CTL-BALANCE TO A.
+		MOVE CTL-PERIODS TO B.
+		MOVE A TO WS-BALANCE-REMAINING.
+		MOVE B TO WS-PERIODS-REMAINING.
+		DISPLAY "Echeancier solde " A " sur " B " echeances".
+		PERFORM WRITE-SCHEDULE-LINE VARYING WS-PERIOD-NUM
+			FROM 1 BY 1 UNTIL WS-PERIOD-NUM > B.
+
+	WRITE-SCHEDULE-LINE.
+		DIVIDE WS-BALANCE-REMAINING BY WS-PERIODS-REMAINING
+			GIVING C REMAINDER D.
+		MOVE C TO SKD-PAYMENT.
+		MOVE D TO SKD-ACCRUED.
+		MOVE SPACES TO SKD-NOTE.
+		IF WS-PERIODS-REMAINING = 1
+			MOVE "SOLDE ACCUMULE INCLUS" TO SKD-NOTE
+		END-IF.
+		MOVE WS-PERIOD-NUM TO SKD-PERIOD.
+		WRITE SCHEDULE-REC.
+		SUBTRACT C FROM WS-BALANCE-REMAINING.
+		SUBTRACT 1 FROM WS-PERIODS-REMAINING.
