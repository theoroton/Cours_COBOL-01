@@ -1,56 +1,242 @@
 	IDENTIFICATION DIVISION.
 	PROGRAM-ID. ADD.
 
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT LEDGER-FILE ASSIGN TO "LEDGERIN"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT EXCEPTION-FILE ASSIGN TO "ADDEXCP"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT SUITE-AUDIT-FILE ASSIGN TO "SUITEAUD"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-SUITE-AUDIT-STATUS.
+		SELECT SHIFT-REPORT-FILE ASSIGN TO "SHIFTRPT"
+			ORGANIZATION IS LINE SEQUENTIAL.
+
 	DATA DIVISION.
+	FILE SECTION.
+	FD  LEDGER-FILE.
+	01  LEDGER-REC.
+		02 LED-A PIC 9(2).
+		02 LED-B PIC 9(2).
+
+	FD  EXCEPTION-FILE.
+	01  EXCEPTION-REC.
+		02 EXC-DATE        PIC X(8).
+		02 EXC-TIME        PIC X(6).
+		02 EXC-PARAGRAPH   PIC X(16).
+		02 EXC-REASON-CODE PIC X(4).
+		02 EXC-REASON-TEXT PIC X(30).
+		02 EXC-FIELD-A     PIC 9(2).
+		02 EXC-FIELD-B     PIC 9(2).
+		02 EXC-FIELD-C     PIC S9(4).
+		02 EXC-FIELD-D     PIC 9(3).
+
+	FD  SUITE-AUDIT-FILE.
+	COPY AUDITLN.
+
+	FD  SHIFT-REPORT-FILE.
+	COPY SHIFTLN.
+
 	WORKING-STORAGE SECTION.
-	01 GP-1.
-		02 A PIC 9(2) VALUE 50.
-		02 B PIC 9(2) VALUE 60.
-		02 C PIC 9(2).
-		02 D PIC 9(3).
-		02 E PIC 9(2)V99.
-		02 F PIC 9(2)V9.
-		
+	COPY GP1.
+
+	01 WS-FLAGS.
+		02 WS-EOF PIC X VALUE "N".
+			88 LEDGER-EOF VALUE "Y".
+
+	01 WS-EXCEPTION-STAMP.
+		02 WS-EXC-DATE PIC X(8).
+		02 WS-EXC-TIME PIC X(6).
+
+	01 WS-LOG-STAMP.
+		02 WS-LOG-DATE PIC X(8).
+		02 WS-LOG-TIME PIC X(6).
+
+	01 WS-OP-LOG.
+		02 WS-OP-NAME     PIC X(20).
+		02 WS-OP-BEFORE-A PIC 9(4)V99.
+		02 WS-OP-BEFORE-B PIC 9(4)V99.
+		02 WS-OP-RESULT   PIC 9(4)V99.
+
+	01 WS-OP-EDIT.
+		02 WS-ED-BEFORE-A PIC ZZZ9.99.
+		02 WS-ED-BEFORE-B PIC ZZZ9.99.
+		02 WS-ED-RESULT   PIC ZZZ9.99.
+
+	01 WS-SUITE-AUDIT-STATUS PIC XX.
+	01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+
 	PROCEDURE DIVISION.
 	MAIN-PARA.
+		OPEN INPUT LEDGER-FILE.
+		OPEN OUTPUT EXCEPTION-FILE.
+		OPEN EXTEND SUITE-AUDIT-FILE.
+		IF WS-SUITE-AUDIT-STATUS = "35"
+			OPEN OUTPUT SUITE-AUDIT-FILE
+		END-IF.
+		OPEN OUTPUT SHIFT-REPORT-FILE.
+		PERFORM DEMO-ARITHMETIC.
+		PERFORM READ-LEDGER.
+		IF LEDGER-EOF
+			DISPLAY "Fichier LEDGERIN vide"
+		ELSE
+			PERFORM POST-LEDGER UNTIL LEDGER-EOF
+		END-IF.
+		CLOSE LEDGER-FILE.
+		CLOSE EXCEPTION-FILE.
+		CLOSE SUITE-AUDIT-FILE.
+		CLOSE SHIFT-REPORT-FILE.
+		MOVE WS-RETURN-CODE TO RETURN-CODE.
+		GOBACK.
+
+	READ-LEDGER.
+		READ LEDGER-FILE
+			AT END SET LEDGER-EOF TO TRUE
+		END-READ.
+
+	POST-LEDGER.
+		MOVE LED-A TO A.
+		MOVE LED-B TO B.
+
 		DISPLAY "Addition Simple".
 		DISPLAY "Valeur de A : " A.
 		DISPLAY "Valeur de B : " B.
 		ADD A TO B.
 		DISPLAY "Nouvelle valeur de B : " B.
-	
+		MOVE "ADD A TO B" TO WS-OP-NAME.
+		MOVE A TO WS-OP-BEFORE-A.
+		MOVE B TO WS-OP-BEFORE-B.
+		MOVE B TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+		DISPLAY "".
+		DISPLAY "Ajout A a B et resultat dans  C et D".
+		DISPLAY "Valeur de A : " A.
+		DISPLAY "Valeur de B : " B.
+		MOVE A TO WS-OP-BEFORE-A.
+		MOVE B TO WS-OP-BEFORE-B.
+		ADD A TO B GIVING C D.
+		DISPLAY "Valeur de C : " C.
+		DISPLAY "Valeur de D : " D.
+		MOVE "ADD A TO B GIVING C" TO WS-OP-NAME.
+		MOVE C TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+		PERFORM RECONCILE-GIVING.
+
+		PERFORM READ-LEDGER.
+
+	DEMO-ARITHMETIC.
 		DISPLAY "".
 		DISPLAY "Ajout 100 a B avec erreur de taille".
+		MOVE 60 TO B.
 		DISPLAY "Valeur de B : " B.
+		MOVE B TO WS-OP-BEFORE-A.
 		ADD 100 TO B
 			ON SIZE ERROR
-			DISPLAY "Erreur de taille".
-			
+			DISPLAY "Erreur de taille"
+			PERFORM LOG-SIZE-ERROR.
+		MOVE "ADD 100 TO B" TO WS-OP-NAME.
+		MOVE 100 TO WS-OP-BEFORE-B.
+		MOVE B TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
 		DISPLAY "".
 		DISPLAY "Ajout 10 a A sans erreur de taille".
+		MOVE 20 TO A.
 		DISPLAY "Valeur de A : " A.
+		MOVE A TO WS-OP-BEFORE-A.
 		ADD 10 TO A
 			NOT ON SIZE ERROR
 			DISPLAY "Pas d'erreur de taille".
-		
-		DISPLAY "".
-		DISPLAY "Ajout A a B et resultat dans  C et D".
-		DISPLAY "Valeur de A : " A.
-		DISPLAY "Valeur de B : " B.
-		ADD A TO B GIVING C D.
-		DISPLAY "Valeur de C : " C.
-		DISPLAY "Valeur de D : " D.
-		
+		MOVE "ADD 10 TO A" TO WS-OP-NAME.
+		MOVE 10 TO WS-OP-BEFORE-B.
+		MOVE A TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
 		DISPLAY "".
 		DISPLAY "Ajout de 9.38 a 7.49 dans E et F".
 		ADD 9.38 TO 7.49 GIVING E F.
 		DISPLAY "Valeur de E : " E.
 		DISPLAY "Valeur de F : " F.
-		
-				DISPLAY "".
+		MOVE "ADD 9.38 TO 7.49" TO WS-OP-NAME.
+		MOVE 9.38 TO WS-OP-BEFORE-A.
+		MOVE 7.49 TO WS-OP-BEFORE-B.
+		MOVE E TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+		DISPLAY "".
 		DISPLAY "Ajout de 9.38 a 7.49 dans E et F avec arrondi".
 		ADD 9.38 TO 7.49 GIVING E F ROUNDED.
 		DISPLAY "Valeur de E : " E.
 		DISPLAY "Valeur de F : " F.
-		
-	STOP RUN.
\ No newline at end of file
+		MOVE "ADD ... ROUNDED" TO WS-OP-NAME.
+		MOVE 9.38 TO WS-OP-BEFORE-A.
+		MOVE 7.49 TO WS-OP-BEFORE-B.
+		MOVE E TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+	RECONCILE-GIVING.
+		IF C NOT = D
+			DISPLAY "Ecart de controle entre C et D"
+			PERFORM LOG-GIVING-BREAK
+		END-IF.
+
+	LOG-GIVING-BREAK.
+		ACCEPT WS-EXC-DATE FROM DATE YYYYMMDD.
+		ACCEPT WS-EXC-TIME FROM TIME.
+		MOVE WS-EXC-DATE TO EXC-DATE.
+		MOVE WS-EXC-TIME TO EXC-TIME.
+		MOVE "RECONCILE-GIVING" TO EXC-PARAGRAPH.
+		MOVE "E002" TO EXC-REASON-CODE.
+		MOVE "Ecart controle C/D" TO EXC-REASON-TEXT.
+		MOVE A TO EXC-FIELD-A.
+		MOVE B TO EXC-FIELD-B.
+		MOVE C TO EXC-FIELD-C.
+		MOVE D TO EXC-FIELD-D.
+		WRITE EXCEPTION-REC.
+		MOVE 8 TO WS-RETURN-CODE.
+
+	LOG-SIZE-ERROR.
+		ACCEPT WS-EXC-DATE FROM DATE YYYYMMDD.
+		ACCEPT WS-EXC-TIME FROM TIME.
+		MOVE WS-EXC-DATE TO EXC-DATE.
+		MOVE WS-EXC-TIME TO EXC-TIME.
+		MOVE "DEMO-ARITHMETIC" TO EXC-PARAGRAPH.
+		MOVE "E001" TO EXC-REASON-CODE.
+		MOVE "Erreur de taille sur ADD B" TO EXC-REASON-TEXT.
+		MOVE A TO EXC-FIELD-A.
+		MOVE B TO EXC-FIELD-B.
+		MOVE ZERO TO EXC-FIELD-C.
+		MOVE ZERO TO EXC-FIELD-D.
+		WRITE EXCEPTION-REC.
+		MOVE 8 TO WS-RETURN-CODE.
+
+	LOG-OPERATION.
+		ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+		ACCEPT WS-LOG-TIME FROM TIME.
+		MOVE WS-OP-BEFORE-A TO WS-ED-BEFORE-A.
+		MOVE WS-OP-BEFORE-B TO WS-ED-BEFORE-B.
+		MOVE WS-OP-RESULT TO WS-ED-RESULT.
+
+		MOVE "ADD" TO AE-PROGRAM.
+		MOVE WS-LOG-DATE TO AE-DATE.
+		MOVE WS-LOG-TIME TO AE-TIME.
+		MOVE WS-OP-NAME TO AE-OPERATION.
+		MOVE WS-OP-BEFORE-A TO AE-BEFORE-A.
+		MOVE WS-OP-BEFORE-B TO AE-BEFORE-B.
+		MOVE WS-OP-RESULT TO AE-RESULT.
+		WRITE AUDIT-ENTRY.
+
+		MOVE SPACES TO SHIFT-LINE.
+		MOVE "ADD" TO SL-PROGRAM.
+		STRING FUNCTION TRIM(WS-OP-NAME) DELIMITED BY SIZE
+			" avant A="   DELIMITED BY SIZE
+			WS-ED-BEFORE-A DELIMITED BY SIZE
+			" B="         DELIMITED BY SIZE
+			WS-ED-BEFORE-B DELIMITED BY SIZE
+			" apres="     DELIMITED BY SIZE
+			WS-ED-RESULT  DELIMITED BY SIZE
+			INTO SL-TEXT.
+		WRITE SHIFT-LINE.
