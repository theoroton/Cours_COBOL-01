@@ -0,0 +1,12 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. SUBCALC.
+
+	DATA DIVISION.
+	LINKAGE SECTION.
+	COPY GP1.
+
+	PROCEDURE DIVISION USING GP-1.
+	MAIN-PARA.
+		SUBTRACT A FROM B GIVING C ROUNDED.
+		MOVE 0 TO RETURN-CODE.
+		GOBACK.
