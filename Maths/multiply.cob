@@ -1,30 +1,195 @@
 	IDENTIFICATION DIVISION.
 	PROGRAM-ID. MULTIPLY.
 
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT SALES-FILE ASSIGN TO "SALESTXN"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT INVOICE-FILE ASSIGN TO "INVDTL"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT REJECT-FILE ASSIGN TO "MULREJ"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT SUITE-AUDIT-FILE ASSIGN TO "SUITEAUD"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-SUITE-AUDIT-STATUS.
+		SELECT SHIFT-REPORT-FILE ASSIGN TO "SHIFTRPT"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-SHIFT-RPT-STATUS.
+
 	DATA DIVISION.
+	FILE SECTION.
+	FD  SALES-FILE.
+	01  SALES-REC.
+		02 SALE-QTY   PIC 9(3).
+		02 SALE-PRICE PIC 9(3)V99.
+
+	FD  INVOICE-FILE.
+	01  INVOICE-REC.
+		02 INV-QTY      PIC 9(3).
+		02 INV-PRICE    PIC 9(3)V99.
+		02 INV-EXTENDED PIC 9(6)V99.
+
+	FD  REJECT-FILE.
+	01  REJECT-REC.
+		02 REJ-DATE        PIC X(8).
+		02 REJ-TIME        PIC X(6).
+		02 REJ-PARAGRAPH   PIC X(12).
+		02 REJ-REASON-CODE PIC X(4).
+		02 REJ-REASON-TEXT PIC X(30).
+		02 REJ-FIELD-A     PIC 9(3).
+		02 REJ-FIELD-B     PIC 9(3)V99.
+
+	FD  SUITE-AUDIT-FILE.
+	COPY AUDITLN.
+
+	FD  SHIFT-REPORT-FILE.
+	COPY SHIFTLN.
+
 	WORKING-STORAGE SECTION.
-	01 GP-1.
-		02 A PIC 9(2).
-		02 B PIC 9(2).
-		02 C PIC 9(4).
-		
+	01 WS-SALE-CALC.
+		02 WS-CALC-QTY      PIC 9(3).
+		02 WS-CALC-PRICE    PIC 9(3)V99.
+		02 WS-CALC-EXTENDED PIC S9(6)V99.
+
+	01 WS-FLAGS.
+		02 WS-EOF PIC X VALUE "N".
+			88 SALES-EOF VALUE "Y".
+
+	01 WS-REJECT-STAMP.
+		02 WS-REJ-DATE PIC X(8).
+		02 WS-REJ-TIME PIC X(6).
+
+	01 WS-LOG-STAMP.
+		02 WS-LOG-DATE PIC X(8).
+		02 WS-LOG-TIME PIC X(6).
+
+	01 WS-OP-LOG.
+		02 WS-OP-NAME     PIC X(36).
+		02 WS-OP-BEFORE-A PIC 9(4)V99.
+		02 WS-OP-BEFORE-B PIC 9(4)V99.
+		02 WS-OP-RESULT   PIC 9(4)V99.
+
+	01 WS-OP-EDIT.
+		02 WS-ED-BEFORE-A PIC ZZZ9.99.
+		02 WS-ED-BEFORE-B PIC ZZZ9.99.
+		02 WS-ED-RESULT   PIC ZZZ9.99.
+
+	01 WS-SUITE-AUDIT-STATUS PIC XX.
+	01 WS-SHIFT-RPT-STATUS   PIC XX.
+	01 WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+
 	PROCEDURE DIVISION.
 	MAIN-PARA.
-		DISPLAY "Multiplication B = A * B".
-		MOVE 50 TO A.
-		MOVE 60 TO B.
-		DISPLAY "Valeur de A : " A.
-		DISPLAY "Valeur de B : " B.
-		MULTIPLY A BY B.
-		DISPLAY "Nouvelle valeur de B : " B.
-	
-		DISPLAY ""
-		DISPLAY "Multiplication C = A * B".
-		MOVE 50 TO A.
-		MOVE 60 TO B.
-		DISPLAY "Valeur de A : " A.
-		DISPLAY "Valeur de B : " B.
-		MULTIPLY A BY B GIVING C.
-		DISPLAY "Valeur de C : " C.
-		
-	STOP RUN.
\ No newline at end of file
+		OPEN INPUT SALES-FILE.
+		OPEN OUTPUT INVOICE-FILE.
+		OPEN OUTPUT REJECT-FILE.
+		OPEN EXTEND SUITE-AUDIT-FILE.
+		IF WS-SUITE-AUDIT-STATUS = "35"
+			OPEN OUTPUT SUITE-AUDIT-FILE
+		END-IF.
+		OPEN EXTEND SHIFT-REPORT-FILE.
+		IF WS-SHIFT-RPT-STATUS = "35"
+			OPEN OUTPUT SHIFT-REPORT-FILE
+		END-IF.
+		PERFORM READ-SALES.
+		PERFORM POST-SALES UNTIL SALES-EOF.
+		CLOSE SALES-FILE.
+		CLOSE INVOICE-FILE.
+		CLOSE REJECT-FILE.
+		CLOSE SUITE-AUDIT-FILE.
+		CLOSE SHIFT-REPORT-FILE.
+		MOVE WS-RETURN-CODE TO RETURN-CODE.
+		GOBACK.
+
+	READ-SALES.
+		READ SALES-FILE
+			AT END SET SALES-EOF TO TRUE
+		END-READ.
+
+	POST-SALES.
+		MOVE SALE-QTY TO WS-CALC-QTY.
+		MOVE SALE-PRICE TO WS-CALC-PRICE.
+
+		DISPLAY "Multiplication prix = qte * prix".
+		DISPLAY "Valeur de la quantite : " WS-CALC-QTY.
+		DISPLAY "Valeur du prix : " WS-CALC-PRICE.
+		MOVE WS-CALC-QTY TO WS-OP-BEFORE-A.
+		MOVE WS-CALC-PRICE TO WS-OP-BEFORE-B.
+		MULTIPLY WS-CALC-QTY BY WS-CALC-PRICE
+			ON SIZE ERROR
+			DISPLAY "Erreur de taille"
+			PERFORM LOG-REJECT
+		END-MULTIPLY.
+		DISPLAY "Nouveau prix : " WS-CALC-PRICE.
+		MOVE "MULTIPLY QTY BY PRIX" TO WS-OP-NAME.
+		MOVE WS-CALC-PRICE TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+		DISPLAY "".
+		DISPLAY "Multiplication montant = qte * prix".
+		MOVE SALE-QTY TO WS-CALC-QTY.
+		MOVE SALE-PRICE TO WS-CALC-PRICE.
+		DISPLAY "Valeur de la quantite : " WS-CALC-QTY.
+		DISPLAY "Valeur du prix : " WS-CALC-PRICE.
+		MOVE WS-CALC-QTY TO WS-OP-BEFORE-A.
+		MOVE WS-CALC-PRICE TO WS-OP-BEFORE-B.
+		MULTIPLY WS-CALC-QTY BY WS-CALC-PRICE
+			GIVING WS-CALC-EXTENDED ROUNDED
+			ON SIZE ERROR
+			DISPLAY "Erreur de taille"
+			PERFORM LOG-REJECT
+			MOVE ZERO TO WS-CALC-EXTENDED
+		NOT ON SIZE ERROR
+			MOVE SALE-QTY TO INV-QTY
+			MOVE SALE-PRICE TO INV-PRICE
+			MOVE WS-CALC-EXTENDED TO INV-EXTENDED
+			WRITE INVOICE-REC
+		END-MULTIPLY.
+		DISPLAY "Montant : " WS-CALC-EXTENDED.
+		MOVE "MULTIPLY QTY BY PRIX GIVING MONTANT" TO WS-OP-NAME.
+		MOVE WS-CALC-EXTENDED TO WS-OP-RESULT.
+		PERFORM LOG-OPERATION.
+
+		PERFORM READ-SALES.
+
+	LOG-REJECT.
+		ACCEPT WS-REJ-DATE FROM DATE YYYYMMDD.
+		ACCEPT WS-REJ-TIME FROM TIME.
+		MOVE WS-REJ-DATE TO REJ-DATE.
+		MOVE WS-REJ-TIME TO REJ-TIME.
+		MOVE "POST-SALES" TO REJ-PARAGRAPH.
+		MOVE "E002" TO REJ-REASON-CODE.
+		MOVE "Erreur de taille sur MULTIPLY" TO REJ-REASON-TEXT.
+		MOVE WS-CALC-QTY TO REJ-FIELD-A.
+		MOVE WS-CALC-PRICE TO REJ-FIELD-B.
+		WRITE REJECT-REC.
+		MOVE 8 TO WS-RETURN-CODE.
+
+	LOG-OPERATION.
+		ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+		ACCEPT WS-LOG-TIME FROM TIME.
+		MOVE WS-OP-BEFORE-A TO WS-ED-BEFORE-A.
+		MOVE WS-OP-BEFORE-B TO WS-ED-BEFORE-B.
+		MOVE WS-OP-RESULT TO WS-ED-RESULT.
+
+		MOVE "MULTIPLY" TO AE-PROGRAM.
+		MOVE WS-LOG-DATE TO AE-DATE.
+		MOVE WS-LOG-TIME TO AE-TIME.
+		MOVE WS-OP-NAME TO AE-OPERATION.
+		MOVE WS-OP-BEFORE-A TO AE-BEFORE-A.
+		MOVE WS-OP-BEFORE-B TO AE-BEFORE-B.
+		MOVE WS-OP-RESULT TO AE-RESULT.
+		WRITE AUDIT-ENTRY.
+
+		MOVE SPACES TO SHIFT-LINE.
+		MOVE "MULTIPLY" TO SL-PROGRAM.
+		STRING FUNCTION TRIM(WS-OP-NAME) DELIMITED BY SIZE
+			" avant A="   DELIMITED BY SIZE
+			WS-ED-BEFORE-A DELIMITED BY SIZE
+			" B="         DELIMITED BY SIZE
+			WS-ED-BEFORE-B DELIMITED BY SIZE
+			" apres="     DELIMITED BY SIZE
+			WS-ED-RESULT  DELIMITED BY SIZE
+			INTO SL-TEXT.
+		WRITE SHIFT-LINE.
